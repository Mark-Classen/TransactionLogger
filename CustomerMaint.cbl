@@ -0,0 +1,170 @@
+       IDENTIFICATION                  DIVISION.
+       PROGRAM-ID.                     CUSTOMER_MAINT.
+
+       ENVIRONMENT                     DIVISION.
+       CONFIGURATION                   SECTION.
+
+       INPUT-OUTPUT                    SECTION.
+       FILE-CONTROL.
+
+           SELECT CUSTOMERFL           ASSIGN TO "CustomerInfo.DAT"
+           ORGANIZATION IS INDEXED
+           ACCESS MODE   IS DYNAMIC
+           RECORD KEY    IS CUST-ID
+           FILE STATUS   IS WS-CUST-STATUS.
+
+       DATA                            DIVISION.
+       FILE                            SECTION.
+
+       FD  CUSTOMERFL.
+           COPY CUSTREC.
+
+       WORKING-STORAGE                 SECTION.
+       01  WS-CUST-STATUS              PIC XX.
+       01  WS-MENU-CHOICE              PIC X.
+       01  WS-DONE                     PIC X          VALUE "N".
+           88 WS-ALL-DONE                              VALUE "Y".
+
+      ******************************************************************
+      * Working fields for BC000-CHANGE-CUSTOMER. The operator's entry
+      * is accepted here first, not directly into the record, so a
+      * blank/zero "keep the current value" response doesn't overwrite
+      * the field with spaces/zero before the REWRITE.
+      ******************************************************************
+       01  WS-NEW-ADDRESS              PIC X(30).
+       01  WS-NEW-CELLNO               PIC 9(10).
+       01  WS-NEW-PPROFESSION          PIC X(20).
+
+       PROCEDURE                       DIVISION.
+
+       MAIN-PROCEDURE.
+
+           PERFORM BA000-INIT.
+
+           PERFORM UNTIL WS-ALL-DONE
+
+               DISPLAY " "
+               DISPLAY "1 = ADD CUSTOMER"
+               DISPLAY "2 = CHANGE CUSTOMER ADDRESS/CELL/PROFESSION"
+               DISPLAY "3 = RETIRE (DELETE) CUSTOMER"
+               DISPLAY "4 = QUIT"
+               DISPLAY "ENTER CHOICE: " WITH NO ADVANCING
+               ACCEPT WS-MENU-CHOICE
+
+               EVALUATE WS-MENU-CHOICE
+                   WHEN "1"
+                       PERFORM BB000-ADD-CUSTOMER
+                   WHEN "2"
+                       PERFORM BC000-CHANGE-CUSTOMER
+                   WHEN "3"
+                       PERFORM BD000-RETIRE-CUSTOMER
+                   WHEN "4"
+                       MOVE "Y"        TO WS-DONE
+                   WHEN OTHER
+                       DISPLAY "==> INVALID CHOICE, TRY AGAIN"
+               END-EVALUATE
+
+           END-PERFORM.
+
+           CLOSE CUSTOMERFL.
+           STOP RUN.
+
+       BA000-INIT                      SECTION.
+
+          OPEN I-O                    CUSTOMERFL.
+          IF WS-CUST-STATUS NOT = "00"
+             DISPLAY "==> UNABLE TO OPEN CustomerInfo.DAT, STATUS: "
+                     WS-CUST-STATUS
+             MOVE "Y"                 TO WS-DONE
+          END-IF.
+
+      ******************************************************************
+      * Section for adding a brand-new customer record
+      ******************************************************************
+       BB000-ADD-CUSTOMER              SECTION.
+
+          MOVE SPACES                 TO CUSTOMERFL-REC.
+
+          DISPLAY "CUST-ID (13 DIGITS): " WITH NO ADVANCING.
+          ACCEPT CUST-ID.
+          DISPLAY "FULL NAME: "        WITH NO ADVANCING.
+          ACCEPT CUST-FULLNAMES.
+          DISPLAY "CELL NUMBER: "      WITH NO ADVANCING.
+          ACCEPT CUST-CELLNO.
+          DISPLAY "ADDRESS: "          WITH NO ADVANCING.
+          ACCEPT CUST-ADDRESS.
+          DISPLAY "EMAIL: "            WITH NO ADVANCING.
+          ACCEPT CUST-EMAIL.
+          DISPLAY "PROFESSION: "       WITH NO ADVANCING.
+          ACCEPT CUST-PPROFESSION.
+          DISPLAY "CREDIT SCORE: "     WITH NO ADVANCING.
+          ACCEPT CUST-CREDITSCORE.
+
+          WRITE CUSTOMERFL-REC
+            INVALID KEY
+             DISPLAY "==> CUST-ID ALREADY EXISTS, NOT ADDED"
+            NOT INVALID KEY
+             DISPLAY "==> CUSTOMER ADDED"
+          END-WRITE.
+
+      ******************************************************************
+      * Section for changing CUST-ADDRESS/CUST-CELLNO/CUST-PPROFESSION
+      * on an existing customer
+      ******************************************************************
+       BC000-CHANGE-CUSTOMER           SECTION.
+
+          DISPLAY "CUST-ID TO CHANGE: " WITH NO ADVANCING.
+          ACCEPT CUST-ID.
+
+          READ CUSTOMERFL
+            INVALID KEY
+             DISPLAY "==> CUST-ID NOT FOUND"
+            NOT INVALID KEY
+             MOVE SPACES              TO WS-NEW-ADDRESS
+                                          WS-NEW-PPROFESSION
+             MOVE ZERO                TO WS-NEW-CELLNO
+
+             DISPLAY "CURRENT ADDRESS: " CUST-ADDRESS
+             DISPLAY "NEW ADDRESS (BLANK TO KEEP): " WITH NO ADVANCING
+             ACCEPT WS-NEW-ADDRESS
+             IF WS-NEW-ADDRESS NOT = SPACES
+                MOVE WS-NEW-ADDRESS   TO CUST-ADDRESS
+             END-IF
+
+             DISPLAY "CURRENT CELL NO: " CUST-CELLNO
+             DISPLAY "NEW CELL NO (0 TO KEEP): " WITH NO ADVANCING
+             ACCEPT WS-NEW-CELLNO
+             IF WS-NEW-CELLNO NOT = ZERO
+                MOVE WS-NEW-CELLNO    TO CUST-CELLNO
+             END-IF
+
+             DISPLAY "CURRENT PROFESSION: " CUST-PPROFESSION
+             DISPLAY "NEW PROFESSION (BLANK TO KEEP): "
+               WITH NO ADVANCING
+             ACCEPT WS-NEW-PPROFESSION
+             IF WS-NEW-PPROFESSION NOT = SPACES
+                MOVE WS-NEW-PPROFESSION TO CUST-PPROFESSION
+             END-IF
+
+             REWRITE CUSTOMERFL-REC
+               INVALID KEY
+                DISPLAY "==> UPDATE FAILED"
+               NOT INVALID KEY
+                DISPLAY "==> CUSTOMER UPDATED"
+             END-REWRITE
+          END-READ.
+
+      ******************************************************************
+      * Section for retiring (deleting) a closed account
+      ******************************************************************
+       BD000-RETIRE-CUSTOMER           SECTION.
+
+          DISPLAY "CUST-ID TO RETIRE: " WITH NO ADVANCING.
+          ACCEPT CUST-ID.
+
+          DELETE CUSTOMERFL
+            INVALID KEY
+             DISPLAY "==> CUST-ID NOT FOUND, NOT RETIRED"
+            NOT INVALID KEY
+             DISPLAY "==> CUSTOMER RETIRED"
+          END-DELETE.
