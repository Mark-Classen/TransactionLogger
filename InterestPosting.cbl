@@ -0,0 +1,115 @@
+       IDENTIFICATION                  DIVISION.
+       PROGRAM-ID.                     INTEREST_POSTING.
+
+       ENVIRONMENT                     DIVISION.
+       CONFIGURATION                   SECTION.
+
+       INPUT-OUTPUT                    SECTION.
+       FILE-CONTROL.
+
+           SELECT TRANSACTIONFL        ASSIGN TO "TransactionData.TXT"
+           ORGANIZATION IS LINE SEQUENTIAL.
+
+           SELECT INTERESTFL           ASSIGN TO "InterestAccrual.TXT"
+           ORGANIZATION IS LINE SEQUENTIAL.
+
+       DATA                            DIVISION.
+       FILE                            SECTION.
+
+       FD  TRANSACTIONFL.
+           COPY TRANREC.
+
+       FD  INTERESTFL.
+       01  INTEREST-REC.
+           05 IR-CUST-ID                PIC 9(13).
+           05 IR-TYPE                   PIC X(15).
+           05 IR-PRINCIPAL-AMT          PIC 9(10).
+           05 IR-INTEREST-RATE          PIC 9(3)V99.
+           05 IR-ACCRUED-INTEREST       PIC 9(10)V99.
+
+       WORKING-STORAGE                 SECTION.
+       01  WS-TRAN-EOF                 PIC X          VALUE "N".
+           88 TRAN-AT-EOF                             VALUE "Y".
+
+      ******************************************************************
+      * Accrual period in days. Interest is posted for one accrual
+      * period per run (e.g. a daily batch job accruing one day of
+      * simple interest on the outstanding principal).
+      ******************************************************************
+       01  WS-ACCRUAL-DAYS             PIC 9(05)      VALUE 1.
+       01  WS-DAYS-IN-YEAR             PIC 9(05)      VALUE 365.
+
+       01  WS-PRINCIPAL-AMT            PIC 9(10).
+       01  WS-INTEREST-AMT             PIC 9(10)V99.
+
+       01  WS-RECORDS-READ             PIC 9(07)      VALUE ZERO.
+       01  WS-RECORDS-POSTED           PIC 9(07)      VALUE ZERO.
+
+       PROCEDURE                       DIVISION.
+
+       MAIN-PROCEDURE.
+
+           PERFORM BA000-INIT.
+              PERFORM UNTIL TRAN-AT-EOF
+
+                  ADD 1                TO WS-RECORDS-READ
+
+                  EVALUATE TRUE
+                      WHEN T-TYPE = "Loan"
+                          MOVE T-LOAN-AMT       TO WS-PRINCIPAL-AMT
+                          PERFORM YB000-POST-INTEREST
+
+                      WHEN T-FIXED-DEPOSIT-AMT > ZERO
+                          MOVE T-FIXED-DEPOSIT-AMT TO WS-PRINCIPAL-AMT
+                          PERFORM YB000-POST-INTEREST
+                  END-EVALUATE
+
+                  PERFORM ZA000-READ-TRANSACTIONFL
+
+           END-PERFORM
+
+           DISPLAY "==> INTEREST_POSTING RAN, RECORDS READ: "
+                   WS-RECORDS-READ
+                   " POSTED: " WS-RECORDS-POSTED.
+
+           CLOSE TRANSACTIONFL INTERESTFL.
+           STOP RUN.
+
+       BA000-INIT                      SECTION.
+
+          MOVE "N"                    TO WS-TRAN-EOF.
+
+          OPEN INPUT                  TRANSACTIONFL.
+          OPEN OUTPUT                 INTERESTFL.
+
+          PERFORM ZA000-READ-TRANSACTIONFL.
+
+      ******************************************************************
+      * Section for reading TRANSACTIONFL
+      ******************************************************************
+       ZA000-READ-TRANSACTIONFL        SECTION.
+
+          READ TRANSACTIONFL
+            AT END
+           MOVE "Y"                TO WS-TRAN-EOF.
+
+      ******************************************************************
+      * Section for computing and writing accrued simple interest for
+      * one Loan or fixed-deposit transaction:
+      *    interest = principal * rate% * (accrual days / days in year)
+      ******************************************************************
+       YB000-POST-INTEREST             SECTION.
+
+          COMPUTE WS-INTEREST-AMT ROUNDED =
+                  WS-PRINCIPAL-AMT * T-INTEREST-RATE / 100
+                  * WS-ACCRUAL-DAYS / WS-DAYS-IN-YEAR.
+
+          MOVE T-CUST-ID               TO IR-CUST-ID.
+          MOVE T-TYPE                  TO IR-TYPE.
+          MOVE WS-PRINCIPAL-AMT        TO IR-PRINCIPAL-AMT.
+          MOVE T-INTEREST-RATE         TO IR-INTEREST-RATE.
+          MOVE WS-INTEREST-AMT         TO IR-ACCRUED-INTEREST.
+
+          WRITE INTEREST-REC.
+
+          ADD 1                        TO WS-RECORDS-POSTED.
