@@ -7,76 +7,370 @@
        INPUT-OUTPUT                    SECTION.
        FILE-CONTROL.
 
-           SELECT CUSTOMERFL           ASSIGN TO "CustomerInfo.TXT"
-           ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT CUSTOMERFL           ASSIGN TO "CustomerInfo.DAT"
+           ORGANIZATION IS INDEXED
+           ACCESS MODE   IS SEQUENTIAL
+           RECORD KEY    IS CUST-ID
+           FILE STATUS   IS WS-CUST-STATUS.
 
            SELECT TRANSACTIONFL        ASSIGN TO "TransactionData.TXT"
            ORGANIZATION IS LINE SEQUENTIAL.
 
+           SELECT PRINTFL              ASSIGN TO "TxnRegister.TXT"
+           ORGANIZATION IS LINE SEQUENTIAL.
+
+           SELECT LOANEXCFL            ASSIGN TO "LoanExceptions.TXT"
+           ORGANIZATION IS LINE SEQUENTIAL.
+
+           SELECT CKPTFL               ASSIGN TO "TxLogCkpt.TXT"
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS  IS WS-CKPT-STATUS.
+
+           SELECT SUSPICIOUSFL         ASSIGN TO "SuspiciousActv.TXT"
+           ORGANIZATION IS LINE SEQUENTIAL.
+
+           SELECT GLFEEDFL             ASSIGN TO "GLFeed.TXT"
+           ORGANIZATION IS LINE SEQUENTIAL.
+
+           SELECT ORPHANFL             ASSIGN TO "OrphanTxns.TXT"
+           ORGANIZATION IS LINE SEQUENTIAL.
+
        DATA                            DIVISION.
        FILE                            SECTION.
 
        FD  CUSTOMERFL.
-       01  CUSTOMERFL-REC.
-           05 CUST-ID                  PIC 9(13).
-           05 CUST-FULLNAMES           PIC X(40).
-           05 CUST-CELLNO              PIC 9(10).
-           05 CUST-ADDRESS             PIC X(30).
-           05 CUST-EMAIL               PIC X(25).
-           05 CUST-PPROFESSION         PIC X(20).
-           05 CUST-CREDITSCORE         PIC 9(04).
+           COPY CUSTREC.
 
        FD  TRANSACTIONFL.
-       01  TRANSACTIONFL-REC.
-           05 T-CUST-ID                PIC 9(13).
-           05 T-TYPE                   PIC X(15).      *> (Deposit, Withdrawal, Loan)
-           05 T-AMOUNT                 PIC 9(10).      *> Amount of transaction
-           05 T-LOAN-PURPOSE           PIC X(30).      *> Purpose of loan if applicable
-           05 T-INTEREST-RATE          PIC 9(3)V99.    *> Interest rate on loan or deposit
-           05 T-LOAN-AMT               PIC 9(10).      *> Loan amount if applicable
-           05 T-FIXED-DEPOSIT-AMT      PIC 9(10).      *> Amount in fixed deposit
+           COPY TRANREC.
+
+       FD  PRINTFL.
+       01  PRINT-REC                   PIC X(132).
+
+       FD  LOANEXCFL.
+       01  LOANEXC-REC.
+           05 LE-CUST-ID                PIC 9(13).
+           05 LE-CUST-FULLNAMES         PIC X(40).
+           05 LE-CREDITSCORE            PIC 9(04).
+           05 LE-REQUESTED-LOAN-AMT     PIC 9(10).
+           05 LE-MAX-QUALIFIED-AMT      PIC 9(10).
+
+       FD  CKPTFL.
+       01  CKPT-REC.
+           05 CKPT-LAST-CUST-ID         PIC 9(13).
+      *>   Running control totals as of this checkpoint, so a restart
+      *>   resumes the req 004 balancing report / req 009 GL feed from
+      *>   where the prior run left off instead of from zero.
+           05 CKPT-DEPOSIT-COUNT        PIC 9(07).
+           05 CKPT-DEPOSIT-AMOUNT       PIC 9(12).
+           05 CKPT-WITHDRAWAL-COUNT     PIC 9(07).
+           05 CKPT-WITHDRAWAL-AMOUNT    PIC 9(12).
+           05 CKPT-LOAN-COUNT           PIC 9(07).
+           05 CKPT-LOAN-AMOUNT          PIC 9(12).
+           05 CKPT-LOAN-DISB-AMOUNT     PIC 9(12).
+           05 CKPT-GRAND-COUNT          PIC 9(07).
+           05 CKPT-GRAND-AMOUNT         PIC 9(12).
+      *>   Register pagination as of this checkpoint, so a restart's
+      *>   first page heading correctly page-breaks past whatever the
+      *>   prior run already printed instead of starting over at
+      *>   "PAGE: 1" on the same page.
+           05 CKPT-PAGE-COUNT           PIC 9(03).
+
+       FD  SUSPICIOUSFL.
+       01  SUSPICIOUS-REC.
+           05 SA-CUST-ID                PIC 9(13).
+           05 SA-CUST-FULLNAMES         PIC X(40).
+           05 SA-AMOUNT                 PIC 9(10).
+           05 SA-THRESHOLD              PIC 9(10).
+           05 SA-CUST-AVERAGE           PIC 9(10).
+           05 SA-REASON                 PIC X(25).
+
+       FD  GLFEEDFL.
+       01  GLFEED-REC.
+           05 GL-ACCOUNT-CODE           PIC X(10).
+           05 GL-TXN-TYPE               PIC X(15).
+           05 GL-RUN-DATE               PIC X(10).
+           05 GL-RECORD-COUNT           PIC 9(07).
+           05 GL-AMOUNT                 PIC 9(12).
+
+       FD  ORPHANFL.
+       01  ORPHAN-REC.
+           05 OR-CUST-ID                PIC 9(13).
+           05 OR-TYPE                   PIC X(15).
+           05 OR-AMOUNT                 PIC 9(10).
+           05 OR-REASON                 PIC X(30).
 
        WORKING-STORAGE                 SECTION.
-       01  WS-EOF                      PIC XX.
+       01  WS-CUST-STATUS              PIC XX.
+       01  WS-CUST-EOF                 PIC X          VALUE "N".
+           88 CUST-AT-EOF                             VALUE "Y".
+       01  WS-TRAN-EOF                 PIC X          VALUE "N".
+           88 TRAN-AT-EOF                             VALUE "Y".
+
+      ******************************************************************
+      * Checkpoint / restart controls
+      ******************************************************************
+       01  WS-CKPT-STATUS              PIC XX.
+       01  WS-RESTART-CUST-ID          PIC 9(13)      VALUE ZERO.
+
+      ******************************************************************
+      * End-of-run control totals by T-TYPE
+      ******************************************************************
+       01  WS-DEPOSIT-COUNT             PIC 9(07)      VALUE ZERO.
+       01  WS-DEPOSIT-AMOUNT            PIC 9(12)      VALUE ZERO.
+       01  WS-WITHDRAWAL-COUNT          PIC 9(07)      VALUE ZERO.
+       01  WS-WITHDRAWAL-AMOUNT         PIC 9(12)      VALUE ZERO.
+       01  WS-LOAN-COUNT                PIC 9(07)      VALUE ZERO.
+       01  WS-LOAN-AMOUNT               PIC 9(12)      VALUE ZERO.
+       01  WS-GRAND-COUNT               PIC 9(07)      VALUE ZERO.
+       01  WS-GRAND-AMOUNT              PIC 9(12)      VALUE ZERO.
+
+      ******************************************************************
+      * Loan disbursement amount (T-LOAN-AMT, the amount actually
+      * disbursed to the customer) as distinct from WS-LOAN-AMOUNT
+      * above (T-AMOUNT, the transaction amount logged on the
+      * register). The General Ledger feed books the disbursement.
+      ******************************************************************
+       01  WS-LOAN-DISBURSED-AMOUNT     PIC 9(12)      VALUE ZERO.
+
+      ******************************************************************
+      * General Ledger feed account codes, one summary record per
+      * T-TYPE written at end of run for downstream accounting
+      * ingestion.
+      ******************************************************************
+       01  WS-GL-DEPOSIT-ACCT           PIC X(10)      VALUE
+           "2010000000".
+       01  WS-GL-WITHDRAWAL-ACCT        PIC X(10)      VALUE
+           "2010000001".
+       01  WS-GL-LOAN-ACCT              PIC X(10)      VALUE
+           "1020000000".
+
+       01  WS-TOTALS-HEADING.
+           05 FILLER                   PIC X(50)      VALUE SPACES.
+           05 FILLER                   PIC X(30)      VALUE
+              "TRANSACTION CONTROL TOTALS".
+           05 FILLER                   PIC X(52)      VALUE SPACES.
+
+       01  WS-TOTAL-LINE.
+           05 TL-LABEL                  PIC X(20).
+           05 FILLER                    PIC X(05)     VALUE SPACES.
+           05 TL-COUNT                  PIC Z,ZZZ,ZZ9.
+           05 FILLER                    PIC X(05)     VALUE SPACES.
+           05 TL-AMOUNT                 PIC Z,ZZZ,ZZZ,ZZZ,ZZ9.
+           05 FILLER                    PIC X(68)     VALUE SPACES.
+
+      ******************************************************************
+      * Fraud review controls for large/unusual Withdrawals. A
+      * Withdrawal is flagged if it exceeds the flat threshold, or (once
+      * the customer has at least one prior Withdrawal this run) if it
+      * exceeds WS-PATTERN-MULTIPLIER times that customer's own average
+      * Withdrawal so far today.
+      ******************************************************************
+       01  WS-WITHDRAWAL-THRESHOLD      PIC 9(10)      VALUE 0000050000.
+       01  WS-PATTERN-MULTIPLIER        PIC 9(02)      VALUE 3.
+       01  WS-CUST-WD-COUNT             PIC 9(05)      VALUE ZERO.
+       01  WS-CUST-WD-TOTAL             PIC 9(12)      VALUE ZERO.
+       01  WS-CUST-WD-AVERAGE           PIC 9(10)      VALUE ZERO.
+       01  WS-FRAUD-FLAGGED             PIC X          VALUE "N".
+           88 WS-IS-FRAUD-FLAGGED                      VALUE "Y".
+       01  WS-FRAUD-REASON              PIC X(25).
+
+      ******************************************************************
+      * Per-customer transaction subtotal (control-break on CUST-ID,
+      * supports any number of transactions per customer per run)
+      ******************************************************************
+       01  WS-CUST-SUB-COUNT            PIC 9(05)      VALUE ZERO.
+       01  WS-CUST-SUB-AMOUNT           PIC 9(12)      VALUE ZERO.
+
+       01  WS-SUBTOTAL-LINE.
+           05 FILLER                    PIC X(04)     VALUE SPACES.
+           05 SL-CUST-ID                PIC 9(13).
+           05 FILLER                    PIC X(02)     VALUE SPACES.
+           05 SL-CUST-FULLNAMES         PIC X(40).
+           05 FILLER                    PIC X(02)     VALUE SPACES.
+           05 FILLER                    PIC X(18)     VALUE
+              "CUSTOMER SUBTOTAL:".
+           05 SL-COUNT                  PIC ZZZZ9.
+           05 FILLER                    PIC X(01)     VALUE SPACE.
+           05 FILLER                    PIC X(07)     VALUE " TXN(S)".
+           05 FILLER                    PIC X(02)     VALUE SPACES.
+           05 SL-AMOUNT                 PIC Z,ZZZ,ZZZ,ZZZ,ZZ9.
+           05 FILLER                    PIC X(21)     VALUE SPACES.
+
+      ******************************************************************
+      * Loan credit-score qualification tiers
+      ******************************************************************
+       01  WS-MAX-LOAN-QUALIFIED       PIC 9(10).
+
+      ******************************************************************
+      * Transaction Register print controls
+      ******************************************************************
+       01  WS-LINE-COUNT               PIC 9(03)      VALUE ZERO.
+       01  WS-PAGE-COUNT               PIC 9(03)      VALUE ZERO.
+       01  WS-LINES-PER-PAGE           PIC 9(03)      VALUE 20.
+
+       01  WS-RUN-DATE-NUM             PIC 9(08).
+       01  WS-RUN-DATE-X REDEFINES WS-RUN-DATE-NUM.
+           05 WS-RUN-YYYY              PIC 9(04).
+           05 WS-RUN-MM                PIC 9(02).
+           05 WS-RUN-DD                PIC 9(02).
+       01  WS-RUN-DATE-DISPLAY         PIC X(10).
+
+       01  WS-BLANK-LINE               PIC X(132)     VALUE SPACES.
+
+       01  WS-HEADING-1.
+           05 FILLER                   PIC X(50)      VALUE SPACES.
+           05 FILLER                   PIC X(30)      VALUE
+              "TRANSACTION REGISTER".
+           05 FILLER                   PIC X(52)      VALUE SPACES.
+
+       01  WS-HEADING-2.
+           05 FILLER                   PIC X(10)      VALUE
+              "RUN DATE: ".
+           05 H2-DATE                  PIC X(10).
+           05 FILLER                   PIC X(10)      VALUE SPACES.
+           05 FILLER                   PIC X(06)      VALUE "PAGE: ".
+           05 H2-PAGE                  PIC ZZ9.
+           05 FILLER                   PIC X(93)      VALUE SPACES.
+
+       01  WS-COL-HEADINGS.
+           05 FILLER                   PIC X(40)      VALUE
+              "CUSTOMER NAME".
+           05 FILLER                   PIC X(17)      VALUE
+              "TRAN TYPE".
+           05 FILLER                   PIC X(15)      VALUE
+              "AMOUNT".
+           05 FILLER                   PIC X(10)      VALUE
+              "INT RATE".
+           05 FILLER                   PIC X(50)      VALUE SPACES.
+
+       01  WS-DETAIL-LINE.
+           05 DL-NAME                  PIC X(40).
+           05 FILLER                   PIC X(02)      VALUE SPACES.
+           05 DL-TYPE                  PIC X(15).
+           05 FILLER                   PIC X(02)      VALUE SPACES.
+           05 DL-AMOUNT                PIC Z,ZZZ,ZZZ,ZZ9.
+           05 FILLER                   PIC X(03)      VALUE SPACES.
+           05 DL-RATE                  PIC ZZZ.99.
+           05 FILLER                   PIC X(41)      VALUE SPACES.
 
        PROCEDURE                       DIVISION.
 
        MAIN-PROCEDURE.
 
            PERFORM BA000-INIT.
-              PERFORM UNTIL WS-EOF     = HIGH-VALUES
+              PERFORM UNTIL CUST-AT-EOF AND TRAN-AT-EOF
+
+                  EVALUATE TRUE
+                      WHEN CUST-AT-EOF
+                          PERFORM YC000-ORPHAN-TRANSACTION
+                          PERFORM ZA000-READ-TRANSACTIONFL
+
+                      WHEN TRAN-AT-EOF
+                          PERFORM YH000-PRINT-CUST-SUBTOTAL
+                          PERFORM YE000-CHECKPOINT
+                          PERFORM YG000-RESET-CUST-WD-STATS
+                          PERFORM ZA000-READ-CUSTOMERFL
 
-                  DISPLAY CUSTOMERFL-REC
-                  DISPLAY "=========================================="
+                      WHEN T-CUST-ID = CUST-ID
+                          PERFORM YB000-PRINT-DETAIL
+                          PERFORM YD000-VALIDATE-LOAN-AMOUNT
+                          PERFORM YF000-ACCUMULATE-TOTALS
+                          PERFORM YG010-CHECK-WITHDRAWAL-FRAUD
+                          PERFORM YH010-ACCUMULATE-CUST-SUBTOTAL
+                          PERFORM ZA000-READ-TRANSACTIONFL
 
-                  PERFORM ZA000-READ-CUSTOMERFL
-                  PERFORM ZA000-READ-TRANSACTIONFL
+                      WHEN T-CUST-ID > CUST-ID
+                          PERFORM YH000-PRINT-CUST-SUBTOTAL
+                          PERFORM YE000-CHECKPOINT
+                          PERFORM YG000-RESET-CUST-WD-STATS
+                          PERFORM ZA000-READ-CUSTOMERFL
+
+                      WHEN OTHER
+                          PERFORM YC000-ORPHAN-TRANSACTION
+                          PERFORM ZA000-READ-TRANSACTIONFL
+                  END-EVALUATE
 
            END-PERFORM
 
+           PERFORM YF010-PRINT-CONTROL-TOTALS.
+           PERFORM YI000-WRITE-GL-FEED.
+
            DISPLAY "==> TRANSACTION_LOGGER RAN"
 
-           CLOSE CUSTOMERFL TRANSACTIONFL.
+           PERFORM YE010-CLEAR-CHECKPOINT.
+
+           CLOSE CUSTOMERFL TRANSACTIONFL PRINTFL LOANEXCFL
+                 SUSPICIOUSFL GLFEEDFL ORPHANFL.
            STOP RUN.
 
        BA000-INIT                      SECTION.
 
-          MOVE LOW-VALUES             TO WS-EOF.
+          MOVE "N"                    TO WS-CUST-EOF WS-TRAN-EOF.
 
           OPEN INPUT                  CUSTOMERFL
                                       TRANSACTIONFL.
 
-          PERFORM ZA000-READ-CUSTOMERFL.
+          IF WS-CUST-STATUS NOT = "00"
+             DISPLAY "==> UNABLE TO OPEN CustomerInfo.DAT, STATUS: "
+                     WS-CUST-STATUS
+             DISPLAY "==> ALL TRANSACTIONS WILL BE REPORTED AS ORPHANS"
+             MOVE "Y"                 TO WS-CUST-EOF
+          END-IF.
+
+      *> Read the checkpoint before opening the report/exception
+      *> outputs so a restart can re-open them IS EXTEND (appending
+      *> to the prior, abended run's output) instead of IS OUTPUT
+      *> (which would truncate everything that run already wrote).
+          PERFORM YE020-READ-CHECKPOINT.
+
+          IF WS-RESTART-CUST-ID NOT = ZERO
+             OPEN EXTEND               PRINTFL
+             OPEN EXTEND               LOANEXCFL
+             OPEN EXTEND               SUSPICIOUSFL
+             OPEN EXTEND               GLFEEDFL
+             OPEN EXTEND               ORPHANFL
+          ELSE
+             OPEN OUTPUT               PRINTFL
+             OPEN OUTPUT               LOANEXCFL
+             OPEN OUTPUT               SUSPICIOUSFL
+             OPEN OUTPUT               GLFEEDFL
+             OPEN OUTPUT               ORPHANFL
+          END-IF
+
+          ACCEPT WS-RUN-DATE-NUM      FROM DATE YYYYMMDD.
+          STRING WS-RUN-MM   DELIMITED BY SIZE
+                 "/"         DELIMITED BY SIZE
+                 WS-RUN-DD   DELIMITED BY SIZE
+                 "/"         DELIMITED BY SIZE
+                 WS-RUN-YYYY DELIMITED BY SIZE
+            INTO WS-RUN-DATE-DISPLAY.
+
+      *> Force the very first detail/subtotal line of the run to
+      *> trigger YB010-PRINT-HEADINGS so page one of the register
+      *> gets its page header, run date, and column headings too.
+          MOVE WS-LINES-PER-PAGE      TO WS-LINE-COUNT.
+
+          IF NOT CUST-AT-EOF
+             PERFORM ZA000-READ-CUSTOMERFL
+          END-IF.
           PERFORM ZA000-READ-TRANSACTIONFL.
 
+          IF WS-RESTART-CUST-ID NOT = ZERO AND NOT CUST-AT-EOF
+             PERFORM YE030-SKIP-TO-RESTART-POINT
+          END-IF.
+
       ******************************************************************
-      * Section for reading CUSTOMERFL
+      * Section for reading CUSTOMERFL. CUSTOMERFL is assumed to be in
+      * ascending CUST-ID sequence so it can be matched against
+      * TRANSACTIONFL (also ascending T-CUST-ID sequence) as a single
+      * sorted pass.
       ******************************************************************
         ZA000-READ-CUSTOMERFL           SECTION.
 
           READ CUSTOMERFL
             AT END
-           MOVE HIGH-VALUES       TO WS-EOF.
+           MOVE "Y"                TO WS-CUST-EOF.
 
       ******************************************************************
       * Section for reading TRANSACTIONFL
@@ -85,4 +379,413 @@
 
           READ TRANSACTIONFL
             AT END
-           MOVE HIGH-VALUES       TO WS-EOF.
+           MOVE "Y"                TO WS-TRAN-EOF.
+
+      ******************************************************************
+      * Section for handling a transaction whose T-CUST-ID does not
+      * match any customer on CUSTOMERFL (out of sequence or for a
+      * customer not on file). These cannot be logged against a
+      * customer record, so they are written to ORPHANFL for
+      * reconciliation (the same way loan/fraud exceptions are) instead
+      * of only being visible in the job log.
+      ******************************************************************
+       YC000-ORPHAN-TRANSACTION        SECTION.
+
+          DISPLAY "==> NO MATCHING CUSTOMER FOR T-CUST-ID: " T-CUST-ID.
+
+          MOVE T-CUST-ID               TO OR-CUST-ID.
+          MOVE T-TYPE                  TO OR-TYPE.
+          MOVE T-AMOUNT                TO OR-AMOUNT.
+          MOVE "NO MATCHING CUSTOMER ON FILE" TO OR-REASON.
+
+          WRITE ORPHAN-REC.
+
+      ******************************************************************
+      * Section for printing one Transaction Register detail line,
+      * breaking to a new page with headings every WS-LINES-PER-PAGE
+      * lines.
+      ******************************************************************
+       YB000-PRINT-DETAIL               SECTION.
+
+          IF WS-LINE-COUNT >= WS-LINES-PER-PAGE
+             PERFORM YB010-PRINT-HEADINGS
+          END-IF
+
+          MOVE SPACES                 TO WS-DETAIL-LINE
+          MOVE CUST-FULLNAMES         TO DL-NAME
+          MOVE T-TYPE                 TO DL-TYPE
+          MOVE T-AMOUNT               TO DL-AMOUNT
+          MOVE T-INTEREST-RATE        TO DL-RATE
+
+          WRITE PRINT-REC             FROM WS-DETAIL-LINE
+            AFTER ADVANCING 1 LINE.
+
+          ADD 1                       TO WS-LINE-COUNT.
+
+      ******************************************************************
+      * Section for printing the Transaction Register page headings
+      ******************************************************************
+       YB010-PRINT-HEADINGS             SECTION.
+
+          ADD 1                       TO WS-PAGE-COUNT.
+          MOVE WS-PAGE-COUNT          TO H2-PAGE.
+          MOVE WS-RUN-DATE-DISPLAY    TO H2-DATE.
+
+          IF WS-PAGE-COUNT = 1
+             WRITE PRINT-REC          FROM WS-HEADING-1
+          ELSE
+             WRITE PRINT-REC          FROM WS-HEADING-1
+               AFTER ADVANCING PAGE
+          END-IF
+
+          WRITE PRINT-REC             FROM WS-HEADING-2
+            AFTER ADVANCING 1 LINE.
+          WRITE PRINT-REC             FROM WS-BLANK-LINE
+            AFTER ADVANCING 1 LINE.
+          WRITE PRINT-REC             FROM WS-COL-HEADINGS
+            AFTER ADVANCING 1 LINE.
+          WRITE PRINT-REC             FROM WS-BLANK-LINE
+            AFTER ADVANCING 1 LINE.
+
+          MOVE ZERO                   TO WS-LINE-COUNT.
+
+      ******************************************************************
+      * Section for validating a Loan transaction's T-LOAN-AMT against
+      * the matched customer's CUST-CREDITSCORE tier. Loans requesting
+      * more than their credit score tier qualifies for are written to
+      * LOANEXCFL for underwriting review instead of being booked
+      * silently.
+      ******************************************************************
+       YD000-VALIDATE-LOAN-AMOUNT       SECTION.
+
+          IF T-TYPE = "Loan"
+             EVALUATE TRUE
+                 WHEN CUST-CREDITSCORE NOT < 750
+                     MOVE 5000000000    TO WS-MAX-LOAN-QUALIFIED
+                 WHEN CUST-CREDITSCORE NOT < 700
+                     MOVE 2500000000    TO WS-MAX-LOAN-QUALIFIED
+                 WHEN CUST-CREDITSCORE NOT < 650
+                     MOVE 1000000000    TO WS-MAX-LOAN-QUALIFIED
+                 WHEN CUST-CREDITSCORE NOT < 600
+                     MOVE 0500000000    TO WS-MAX-LOAN-QUALIFIED
+                 WHEN OTHER
+                     MOVE 0100000000    TO WS-MAX-LOAN-QUALIFIED
+             END-EVALUATE
+
+             IF T-LOAN-AMT > WS-MAX-LOAN-QUALIFIED
+                PERFORM YD010-WRITE-LOAN-EXCEPTION
+             END-IF
+          END-IF.
+
+      ******************************************************************
+      * Section for writing one Loan exception record
+      ******************************************************************
+       YD010-WRITE-LOAN-EXCEPTION       SECTION.
+
+          MOVE CUST-ID                TO LE-CUST-ID.
+          MOVE CUST-FULLNAMES         TO LE-CUST-FULLNAMES.
+          MOVE CUST-CREDITSCORE       TO LE-CREDITSCORE.
+          MOVE T-LOAN-AMT             TO LE-REQUESTED-LOAN-AMT.
+          MOVE WS-MAX-LOAN-QUALIFIED  TO LE-MAX-QUALIFIED-AMT.
+
+          WRITE LOANEXC-REC.
+
+      ******************************************************************
+      * Section for checkpointing the CUST-ID of the customer whose
+      * transaction group has just finished processing, so a restart
+      * can skip straight past everything already completed instead
+      * of reprocessing the whole file. Performed after every group,
+      * not on an interval, since the report-file writes for a group
+      * are already past by the time this runs and the checkpoint
+      * write itself is one cheap record -- throttling it only leaves
+      * a window where an abend between checkpoints reprocesses (and
+      * duplicates the output for) every group in that window.
+      ******************************************************************
+       YE000-CHECKPOINT                 SECTION.
+
+          MOVE CUST-ID                TO CKPT-LAST-CUST-ID.
+          MOVE WS-DEPOSIT-COUNT       TO CKPT-DEPOSIT-COUNT.
+          MOVE WS-DEPOSIT-AMOUNT      TO CKPT-DEPOSIT-AMOUNT.
+          MOVE WS-WITHDRAWAL-COUNT    TO CKPT-WITHDRAWAL-COUNT.
+          MOVE WS-WITHDRAWAL-AMOUNT   TO CKPT-WITHDRAWAL-AMOUNT.
+          MOVE WS-LOAN-COUNT          TO CKPT-LOAN-COUNT.
+          MOVE WS-LOAN-AMOUNT         TO CKPT-LOAN-AMOUNT.
+          MOVE WS-LOAN-DISBURSED-AMOUNT
+                                      TO CKPT-LOAN-DISB-AMOUNT.
+          MOVE WS-GRAND-COUNT         TO CKPT-GRAND-COUNT.
+          MOVE WS-GRAND-AMOUNT        TO CKPT-GRAND-AMOUNT.
+          MOVE WS-PAGE-COUNT          TO CKPT-PAGE-COUNT.
+          OPEN OUTPUT                 CKPTFL.
+          WRITE CKPT-REC.
+          CLOSE CKPTFL.
+
+      ******************************************************************
+      * Section for clearing the checkpoint once the run has completed
+      * normally, so the next run starts from record one.
+      ******************************************************************
+       YE010-CLEAR-CHECKPOINT           SECTION.
+
+          MOVE ZERO                   TO CKPT-REC.
+          OPEN OUTPUT                 CKPTFL.
+          WRITE CKPT-REC.
+          CLOSE CKPTFL.
+
+      ******************************************************************
+      * Section for reading a prior run's checkpoint, if any. A missing
+      * checkpoint file (first run of the day) or a zero CUST-ID
+      * (previous run completed normally) both mean "start from record
+      * one". Otherwise the checkpointed control totals are restored so
+      * the req 004 balancing report and req 009 GL feed reflect the
+      * whole day, not just the records processed after the restart.
+      ******************************************************************
+       YE020-READ-CHECKPOINT            SECTION.
+
+          MOVE ZERO                   TO WS-RESTART-CUST-ID.
+
+          OPEN INPUT                  CKPTFL.
+          IF WS-CKPT-STATUS = "00"
+             READ CKPTFL
+               AT END
+              CONTINUE
+             END-READ
+             IF WS-CKPT-STATUS = "00"
+                MOVE CKPT-LAST-CUST-ID TO WS-RESTART-CUST-ID
+                MOVE CKPT-DEPOSIT-COUNT TO WS-DEPOSIT-COUNT
+                MOVE CKPT-DEPOSIT-AMOUNT TO WS-DEPOSIT-AMOUNT
+                MOVE CKPT-WITHDRAWAL-COUNT TO WS-WITHDRAWAL-COUNT
+                MOVE CKPT-WITHDRAWAL-AMOUNT
+                                         TO WS-WITHDRAWAL-AMOUNT
+                MOVE CKPT-LOAN-COUNT     TO WS-LOAN-COUNT
+                MOVE CKPT-LOAN-AMOUNT    TO WS-LOAN-AMOUNT
+                MOVE CKPT-LOAN-DISB-AMOUNT
+                                         TO WS-LOAN-DISBURSED-AMOUNT
+                MOVE CKPT-GRAND-COUNT    TO WS-GRAND-COUNT
+                MOVE CKPT-GRAND-AMOUNT   TO WS-GRAND-AMOUNT
+                MOVE CKPT-PAGE-COUNT     TO WS-PAGE-COUNT
+             END-IF
+             CLOSE CKPTFL
+          END-IF.
+
+      ******************************************************************
+      * Section for skipping forward, on restart, past every customer
+      * (and that customer's transactions) already processed in a
+      * prior run, up to and including WS-RESTART-CUST-ID.
+      ******************************************************************
+       YE030-SKIP-TO-RESTART-POINT      SECTION.
+
+          DISPLAY "==> RESTARTING AFTER CUST-ID: " WS-RESTART-CUST-ID.
+
+          MOVE WS-RESTART-CUST-ID     TO CUST-ID.
+          START CUSTOMERFL KEY IS GREATER THAN CUST-ID
+            INVALID KEY
+             MOVE "Y"                TO WS-CUST-EOF
+          END-START.
+
+          IF NOT CUST-AT-EOF
+             PERFORM ZA000-READ-CUSTOMERFL
+          END-IF.
+
+          PERFORM UNTIL TRAN-AT-EOF OR T-CUST-ID > WS-RESTART-CUST-ID
+             PERFORM ZA000-READ-TRANSACTIONFL
+          END-PERFORM.
+
+      ******************************************************************
+      * Section for accumulating end-of-run control totals by T-TYPE
+      ******************************************************************
+       YF000-ACCUMULATE-TOTALS          SECTION.
+
+          EVALUATE T-TYPE
+              WHEN "Deposit"
+                  ADD 1                TO WS-DEPOSIT-COUNT
+                  ADD T-AMOUNT         TO WS-DEPOSIT-AMOUNT
+              WHEN "Withdrawal"
+                  ADD 1                TO WS-WITHDRAWAL-COUNT
+                  ADD T-AMOUNT         TO WS-WITHDRAWAL-AMOUNT
+              WHEN "Loan"
+                  ADD 1                TO WS-LOAN-COUNT
+                  ADD T-AMOUNT         TO WS-LOAN-AMOUNT
+                  ADD T-LOAN-AMT       TO WS-LOAN-DISBURSED-AMOUNT
+          END-EVALUATE
+
+          ADD 1                        TO WS-GRAND-COUNT.
+          ADD T-AMOUNT                 TO WS-GRAND-AMOUNT.
+
+      ******************************************************************
+      * Section for printing the end-of-run control totals / balancing
+      * report to the Transaction Register, and echoing it to SYSOUT
+      * for the console log.
+      ******************************************************************
+       YF010-PRINT-CONTROL-TOTALS       SECTION.
+
+          WRITE PRINT-REC              FROM WS-TOTALS-HEADING
+            AFTER ADVANCING PAGE.
+          WRITE PRINT-REC              FROM WS-BLANK-LINE
+            AFTER ADVANCING 1 LINE.
+
+          MOVE SPACES                  TO WS-TOTAL-LINE.
+          MOVE "DEPOSIT"                TO TL-LABEL.
+          MOVE WS-DEPOSIT-COUNT         TO TL-COUNT.
+          MOVE WS-DEPOSIT-AMOUNT        TO TL-AMOUNT.
+          WRITE PRINT-REC               FROM WS-TOTAL-LINE
+            AFTER ADVANCING 2 LINES.
+          DISPLAY "DEPOSIT    COUNT: " WS-DEPOSIT-COUNT
+                  "  AMOUNT: "         WS-DEPOSIT-AMOUNT.
+
+          MOVE SPACES                  TO WS-TOTAL-LINE.
+          MOVE "WITHDRAWAL"             TO TL-LABEL.
+          MOVE WS-WITHDRAWAL-COUNT      TO TL-COUNT.
+          MOVE WS-WITHDRAWAL-AMOUNT     TO TL-AMOUNT.
+          WRITE PRINT-REC               FROM WS-TOTAL-LINE
+            AFTER ADVANCING 1 LINE.
+          DISPLAY "WITHDRAWAL COUNT: " WS-WITHDRAWAL-COUNT
+                  "  AMOUNT: "         WS-WITHDRAWAL-AMOUNT.
+
+          MOVE SPACES                  TO WS-TOTAL-LINE.
+          MOVE "LOAN"                   TO TL-LABEL.
+          MOVE WS-LOAN-COUNT            TO TL-COUNT.
+          MOVE WS-LOAN-AMOUNT           TO TL-AMOUNT.
+          WRITE PRINT-REC               FROM WS-TOTAL-LINE
+            AFTER ADVANCING 1 LINE.
+          DISPLAY "LOAN       COUNT: " WS-LOAN-COUNT
+                  "  AMOUNT: "         WS-LOAN-AMOUNT.
+
+          MOVE SPACES                  TO WS-TOTAL-LINE.
+          MOVE "GRAND TOTAL"            TO TL-LABEL.
+          MOVE WS-GRAND-COUNT           TO TL-COUNT.
+          MOVE WS-GRAND-AMOUNT          TO TL-AMOUNT.
+          WRITE PRINT-REC               FROM WS-TOTAL-LINE
+            AFTER ADVANCING 2 LINES.
+          DISPLAY "GRAND      COUNT: " WS-GRAND-COUNT
+                  "  AMOUNT: "         WS-GRAND-AMOUNT.
+
+      ******************************************************************
+      * Section for writing the end-of-run General Ledger feed: one
+      * GL-account-coded summary record per T-TYPE (Deposits,
+      * Withdrawals, Loan disbursements) for downstream accounting
+      * ingestion. Loan disbursements are booked from the accumulated
+      * T-LOAN-AMT, not the T-AMOUNT total used on the register.
+      ******************************************************************
+       YI000-WRITE-GL-FEED              SECTION.
+
+          IF WS-DEPOSIT-COUNT > ZERO
+             MOVE WS-GL-DEPOSIT-ACCT    TO GL-ACCOUNT-CODE
+             MOVE "Deposit"             TO GL-TXN-TYPE
+             MOVE WS-RUN-DATE-DISPLAY   TO GL-RUN-DATE
+             MOVE WS-DEPOSIT-COUNT      TO GL-RECORD-COUNT
+             MOVE WS-DEPOSIT-AMOUNT     TO GL-AMOUNT
+             WRITE GLFEED-REC
+          END-IF
+
+          IF WS-WITHDRAWAL-COUNT > ZERO
+             MOVE WS-GL-WITHDRAWAL-ACCT TO GL-ACCOUNT-CODE
+             MOVE "Withdrawal"          TO GL-TXN-TYPE
+             MOVE WS-RUN-DATE-DISPLAY   TO GL-RUN-DATE
+             MOVE WS-WITHDRAWAL-COUNT   TO GL-RECORD-COUNT
+             MOVE WS-WITHDRAWAL-AMOUNT  TO GL-AMOUNT
+             WRITE GLFEED-REC
+          END-IF
+
+          IF WS-LOAN-COUNT > ZERO
+             MOVE WS-GL-LOAN-ACCT       TO GL-ACCOUNT-CODE
+             MOVE "Loan"                TO GL-TXN-TYPE
+             MOVE WS-RUN-DATE-DISPLAY   TO GL-RUN-DATE
+             MOVE WS-LOAN-COUNT         TO GL-RECORD-COUNT
+             MOVE WS-LOAN-DISBURSED-AMOUNT TO GL-AMOUNT
+             WRITE GLFEED-REC
+          END-IF.
+
+      ******************************************************************
+      * Section for resetting a customer's running Withdrawal stats
+      * when moving on to the next customer's transaction group
+      ******************************************************************
+       YG000-RESET-CUST-WD-STATS        SECTION.
+
+          MOVE ZERO                   TO WS-CUST-WD-COUNT
+                                          WS-CUST-WD-TOTAL
+                                          WS-CUST-WD-AVERAGE
+                                          WS-CUST-SUB-COUNT
+                                          WS-CUST-SUB-AMOUNT.
+
+      ******************************************************************
+      * Section for checking one Withdrawal against the flat threshold
+      * and against the matched customer's own running average
+      * Withdrawal so far this run, writing anything over the line to
+      * SUSPICIOUSFL for same-day fraud-desk review.
+      ******************************************************************
+       YG010-CHECK-WITHDRAWAL-FRAUD     SECTION.
+
+          IF T-TYPE = "Withdrawal"
+             MOVE "N"                 TO WS-FRAUD-FLAGGED
+             MOVE SPACES              TO WS-FRAUD-REASON
+
+             IF T-AMOUNT > WS-WITHDRAWAL-THRESHOLD
+                MOVE "Y"              TO WS-FRAUD-FLAGGED
+                MOVE "OVER THRESHOLD" TO WS-FRAUD-REASON
+             ELSE
+                IF WS-CUST-WD-COUNT > ZERO
+                   AND T-AMOUNT >
+                       WS-CUST-WD-AVERAGE * WS-PATTERN-MULTIPLIER
+                   MOVE "Y"              TO WS-FRAUD-FLAGGED
+                   MOVE "UNUSUAL VS OWN PATTERN"
+                                         TO WS-FRAUD-REASON
+                END-IF
+             END-IF
+
+             IF WS-IS-FRAUD-FLAGGED
+                PERFORM YG020-WRITE-SUSPICIOUS-RECORD
+             END-IF
+
+             ADD 1                    TO WS-CUST-WD-COUNT
+             ADD T-AMOUNT             TO WS-CUST-WD-TOTAL
+             COMPUTE WS-CUST-WD-AVERAGE =
+                     WS-CUST-WD-TOTAL / WS-CUST-WD-COUNT
+          END-IF.
+
+      ******************************************************************
+      * Section for writing one suspicious-Withdrawal exception record
+      ******************************************************************
+       YG020-WRITE-SUSPICIOUS-RECORD    SECTION.
+
+          MOVE CUST-ID                 TO SA-CUST-ID.
+          MOVE CUST-FULLNAMES          TO SA-CUST-FULLNAMES.
+          MOVE T-AMOUNT                TO SA-AMOUNT.
+          MOVE WS-WITHDRAWAL-THRESHOLD TO SA-THRESHOLD.
+          MOVE WS-CUST-WD-AVERAGE      TO SA-CUST-AVERAGE.
+          MOVE WS-FRAUD-REASON         TO SA-REASON.
+
+          WRITE SUSPICIOUS-REC.
+
+      ******************************************************************
+      * Section for accumulating the current customer's transaction
+      * subtotal (record count and amount) as each of that customer's
+      * matched transactions is logged
+      ******************************************************************
+       YH010-ACCUMULATE-CUST-SUBTOTAL   SECTION.
+
+          ADD 1                        TO WS-CUST-SUB-COUNT.
+          ADD T-AMOUNT                 TO WS-CUST-SUB-AMOUNT.
+
+      ******************************************************************
+      * Section for printing a customer's subtotal line to the
+      * Transaction Register once all of that customer's transactions
+      * for the run have been logged. Customers with zero transactions
+      * this run get no subtotal line.
+      ******************************************************************
+       YH000-PRINT-CUST-SUBTOTAL        SECTION.
+
+          IF WS-CUST-SUB-COUNT > ZERO
+             IF WS-LINE-COUNT >= WS-LINES-PER-PAGE
+                PERFORM YB010-PRINT-HEADINGS
+             END-IF
+
+             MOVE SPACES               TO WS-SUBTOTAL-LINE
+             MOVE CUST-ID              TO SL-CUST-ID
+             MOVE CUST-FULLNAMES       TO SL-CUST-FULLNAMES
+             MOVE WS-CUST-SUB-COUNT    TO SL-COUNT
+             MOVE WS-CUST-SUB-AMOUNT   TO SL-AMOUNT
+
+             WRITE PRINT-REC           FROM WS-SUBTOTAL-LINE
+               AFTER ADVANCING 1 LINE
+
+             ADD 1                     TO WS-LINE-COUNT
+          END-IF.
