@@ -0,0 +1,11 @@
+      ******************************************************************
+      * CUSTOMERFL-REC - shared CustomerInfo indexed record layout
+      ******************************************************************
+       01  CUSTOMERFL-REC.
+           05 CUST-ID                  PIC 9(13).
+           05 CUST-FULLNAMES           PIC X(40).
+           05 CUST-CELLNO              PIC 9(10).
+           05 CUST-ADDRESS             PIC X(30).
+           05 CUST-EMAIL               PIC X(25).
+           05 CUST-PPROFESSION         PIC X(20).
+           05 CUST-CREDITSCORE         PIC 9(04).
