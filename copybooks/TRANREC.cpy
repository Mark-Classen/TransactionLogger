@@ -0,0 +1,11 @@
+      ******************************************************************
+      * TRANSACTIONFL-REC - shared TransactionData.TXT record layout
+      ******************************************************************
+       01  TRANSACTIONFL-REC.
+           05 T-CUST-ID                PIC 9(13).
+           05 T-TYPE                   PIC X(15).      *> (Deposit, Withdrawal, Loan)
+           05 T-AMOUNT                 PIC 9(10).      *> Amount of transaction
+           05 T-LOAN-PURPOSE           PIC X(30).      *> Purpose of loan if applicable
+           05 T-INTEREST-RATE          PIC 9(3)V99.    *> Interest rate on loan or deposit
+           05 T-LOAN-AMT               PIC 9(10).      *> Loan amount if applicable
+           05 T-FIXED-DEPOSIT-AMT      PIC 9(10).      *> Amount in fixed deposit
